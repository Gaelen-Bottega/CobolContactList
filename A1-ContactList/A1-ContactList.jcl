@@ -0,0 +1,82 @@
+//A1CNTLST JOB (ACCT),'MAFD 4202 CONTACT LIST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB     : A1CNTLST
+//* PROGRAM : A1-ContactList
+//* PURPOSE : SORT THE INCOMING CONTACT TRANSACTIONS INTO NAME
+//*           ORDER, BACK UP THE CONTACT MASTER FILE, THEN RUN
+//*           A1-ContactList AGAINST THE SORTED FEED SO A BAD
+//*           TRANSACTION BATCH CAN BE ROLLED BACK WITHOUT REDOING
+//*           DATA ENTRY.
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SORT
+//*--------------------------------------------------------------*
+//* SORT THE RAW TRANSACTION FEED BY NAME (TRANS-CODE IN COL 1,
+//* NAME IN COLS 2-21) SO THE MASTER FILE IS UPDATED IN KEY ORDER
+//*--------------------------------------------------------------*
+//* SORTIN carries no DCB override, so it picks up its LRECL (68,
+//* since req 008 added the department field) from the cataloged
+//* TRANIN dataset -- SORTOUT below must match
+//SORTIN   DD DSN=PROD.A1CNTLST.TRANIN,DISP=SHR
+//SORTOUT  DD DSN=PROD.A1CNTLST.TRANSRT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=68)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  SORT FIELDS=(2,20,CH,A)
+/*
+//*
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//*--------------------------------------------------------------*
+//* BACK UP THE CONTACT MASTER (A VSAM KSDS) BEFORE A1-ContactList
+//* APPLIES THIS RUN'S ADD/CHANGE/DELETE TRANSACTIONS TO IT -- KEPT
+//* AS A NEW GENERATION OF THE BACKUP GDG, SO A BAD TRANSACTION
+//* BATCH CAN BE ROLLED BACK TO ANY PRIOR RUN WITHOUT REDOING DATA
+//* ENTRY. THE PRINTED REPORT IS NOT BACKED UP HERE -- IT IS FULLY
+//* REBUILT FROM THE MASTER ON EVERY RUN (500-GENERATE-REPORT), SO
+//* IT HAS NO STATE OF ITS OWN WORTH PROTECTING. IEBGENER CANNOT
+//* COPY A VSAM KSDS, SO THIS STEP USES IDCAMS REPRO INSTEAD.
+//*--------------------------------------------------------------*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(MSTRIN) OUTFILE(MSTROUT)
+//MSTRIN   DD DSN=PROD.A1CNTLST.MASTER,DISP=SHR
+//MSTROUT  DD DSN=PROD.A1CNTLST.MASTER.BACKUP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=67)
+//*
+//STEP030  EXEC PGM=A1CNTLST,COND=(0,NE,STEP020)
+//*--------------------------------------------------------------*
+//* RUN THE CONTACT LIST PROGRAM AGAINST THE SORTED TRANSACTION
+//* FEED. EVERY DD BELOW IS NAMED FOR THE DDNAME ON THE MATCHING
+//* SELECT ... ASSIGN TO CLAUSE IN A1-ContactList.cbl (TRANIN,
+//* CNTLMSTR, CNTLOUT, CNTLEXCP, CNTLDUPS, CNTLCKPT, CNTLCSV,
+//* CNTLAUD), SO THESE DD STATEMENTS ARE WHAT THE PROGRAM ACTUALLY
+//* OPENS AT RUNTIME -- NOT JUST A RECORD OF WHAT THE STEP TOUCHED.
+//* SORT-WORK-FILE IS NOT A DD HERE -- IT IS AN SD (SORT) WORK FILE
+//* THE PROGRAM OPENS AND CLOSES INTERNALLY VIA THE SORT VERB, NOT A
+//* FILE A CALLER SUPPLIES.
+//*--------------------------------------------------------------*
+//STEPLIB  DD DSN=PROD.A1CNTLST.LOADLIB,DISP=SHR
+//TRANIN   DD DSN=PROD.A1CNTLST.TRANSRT,DISP=(OLD,DELETE,KEEP)
+//CNTLMSTR DD DSN=PROD.A1CNTLST.MASTER,DISP=SHR
+//CNTLOUT  DD DSN=PROD.A1CNTLST.OUT,DISP=OLD
+//CNTLEXCP DD DSN=PROD.A1CNTLST.EXCEPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//CNTLDUPS DD DSN=PROD.A1CNTLST.DUPS,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//CNTLCKPT DD DSN=PROD.A1CNTLST.CKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//CNTLCSV  DD DSN=PROD.A1CNTLST.CSV,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=100)
+//CNTLAUD  DD DSN=PROD.A1CNTLST.AUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=52)
+//SYSOUT   DD SYSOUT=*
+//
