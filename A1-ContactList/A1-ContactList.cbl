@@ -5,76 +5,846 @@
       * Description:
       *    Program to add a list of people to a file.
       *    Information includes name, email and phone
-      *    number. 
+      *    number. Contacts are supplied on an input
+      *    transaction file rather than hardcoded.
+      *    The contact list itself is kept on an indexed
+      *    master file keyed by name so contacts can be
+      *    added, changed or deleted one at a time; the
+      *    printed MAFD 4202 Contact List report is then
+      *    produced from the master file.
       *
        environment division.
        configuration section.
       *
        input-output section.
        file-control.
-      *    
-      * Creation of name and location of output file
-           select output-file
-               assign to "../../../../data/A1-ContactList.out"
+      *
+      * Creation of name and location of input transaction file --
+      * assigned to the TRANIN ddname so A1-ContactList.jcl's DD
+      * statement actually reaches the program at runtime
+           select input-file
+               assign to TRANIN
+               organization is line sequential.
+      * The contact master file -- indexed (KSDS) keyed by name so
+      * individual contacts can be added, changed or deleted --
+      * assigned to the CNTLMSTR ddname
+           select master-file
+               assign to CNTLMSTR
+               organization is indexed
+               access mode is dynamic
+               record key is cm-name
+               file status is ws-master-status.
+      * The printed contact list report built from the master file --
+      * assigned to the CNTLOUT ddname
+           select report-file
+               assign to CNTLOUT
+               organization is line sequential.
+      * Rows rejected by validation are routed here instead of the
+      * master file -- assigned to the CNTLEXCP ddname
+           select exceptions-file
+               assign to CNTLEXCP
+               organization is line sequential
+               file status is ws-exceptions-status.
+      * Names/emails that match a contact already on file are logged
+      * here instead of being written a second time -- assigned to
+      * the CNTLDUPS ddname
+           select duplicates-file
+               assign to CNTLDUPS
+               organization is line sequential
+               file status is ws-duplicates-status.
+      * Restart checkpoint -- count of input transactions already
+      * applied to the master file, so a restart after an abend
+      * does not reprocess them -- assigned to the CNTLCKPT ddname
+           select checkpoint-file
+               assign to CNTLCKPT
+               organization is line sequential
+               file status is ws-checkpoint-status.
+      * Comma-delimited feed for the mailing-list sync tool's
+      * importer, built from the same master records as the report --
+      * assigned to the CNTLCSV ddname
+           select csv-file
+               assign to CNTLCSV
                organization is line sequential.
+      * Work file used to sort the master file into department/name
+      * order for the grouped report's control breaks -- an internal
+      * SORT work file, not a caller-supplied dataset, so it keeps its
+      * own fixed path rather than a ddname
+           select sort-work-file
+               assign to "../../../../data/A1-ContactList.srt".
+      * Audit trail of every add/change/delete applied to the master
+      * file -- who ran the job and when -- assigned to the CNTLAUD
+      * ddname
+           select audit-file
+               assign to CNTLAUD
+               organization is line sequential
+               file status is ws-audit-status.
       *
        data division.
        file section.
-      * Declare how long the output lines will be in our file
-       fd output-file
-           data record is output-line
+      * Declare the layout of the incoming contact transactions
+       fd input-file
+           data record is input-record
+           record contains 68 characters.
+       01 input-record.
+         05 in-trans-code              pic X(1).
+         05 in-name                    pic X(20).
+         05 in-email                   pic X(30).
+         05 in-phone-number            pic X(12).
+         05 in-department              pic X(5).
+      * Declare the layout of the contact master file
+       fd master-file
+           data record is contact-master-record
+           record contains 67 characters.
+       01 contact-master-record.
+         05 cm-name                    pic X(20).
+         05 cm-email                   pic X(30).
+         05 cm-phone-number            pic X(12).
+         05 cm-department              pic X(5).
+      * Sort work file used to group the report by department
+       sd sort-work-file
+           data record is sort-work-record.
+       01 sort-work-record.
+         05 sw-department               pic X(5).
+         05 sw-name                     pic X(20).
+         05 sw-email                    pic X(30).
+         05 sw-phone-number             pic X(12).
+      * Declare how long the report lines will be in our file
+       fd report-file
+           data record is report-line
            record contains 62 characters.
-      * Declare variable to write to for out file
-       01 output-line              pic X(62).
+      * Declare variable to write to for report file
+       01 report-line               pic X(62).
+      * Declare the layout of a rejected-row exceptions record
+       fd exceptions-file
+           data record is exceptions-record
+           record contains 99 characters.
+       01 exceptions-record.
+         05 ex-name                    pic X(20).
+         05 ex-email                   pic X(30).
+         05 ex-phone-number            pic X(12).
+         05 ex-department              pic X(5).
+         05 ex-reason                  pic X(32).
+      * Declare the layout of a duplicate-contact log record
+       fd duplicates-file
+           data record is duplicates-record
+           record contains 77 characters.
+       01 duplicates-record.
+         05 dup-name                   pic X(20).
+         05 dup-email                  pic X(30).
+         05 dup-phone-number           pic X(12).
+         05 dup-department             pic X(5).
+         05 dup-match-type             pic X(10).
+      * Declare the layout of the restart checkpoint record
+       fd checkpoint-file
+           data record is checkpoint-record
+           record contains 6 characters.
+       01 checkpoint-record             pic 9(6).
+      * Declare how long the CSV lines will be in our file
+       fd csv-file
+           data record is csv-line
+           record contains 100 characters.
+       01 csv-line                      pic X(100).
+      * Declare the layout of an audit trail record
+       fd audit-file
+           data record is audit-record
+           record contains 52 characters.
+       01 audit-record.
+         05 au-operator-id              pic X(8).
+         05 au-date                     pic X(10).
+         05 au-time                     pic X(8).
+         05 au-action                   pic X(6).
+         05 au-name                     pic X(20).
       *
        working-storage section.
-      * Declare heading for file with space (filler) on each side
-       01 ws-heading.
-         05 filler                     pic X(20)
-                   value spaces.
-         05 ws-heading-title           pic X(22)
+      * Flag to tell us when the input transaction file is exhausted
+       01 ws-eof-flag               pic X(3)
+                 value "NO".
+      * Separate EOF flag for sequential scans of the master file so
+      * they never disturb the input-file EOF flag above
+       01 ws-master-scan-eof        pic X(3)
+                 value "NO".
+      * File status for the contact master file
+       01 ws-master-status          pic XX.
+      * File status for the restart checkpoint file
+       01 ws-checkpoint-status       pic XX.
+      * File status for the audit trail file
+       01 ws-audit-status            pic XX.
+      * File status for the exceptions report and the duplicates log
+       01 ws-exceptions-status        pic XX.
+       01 ws-duplicates-status        pic XX.
+      * Count of transactions already applied, per the checkpoint,
+      * and a work counter used to fast-forward past them on restart
+       01 ws-checkpoint-count        pic 9(6)
+                 value 0.
+       01 ws-skip-count              pic 9(6)
+                 value 0.
+      * Flag and match type set by the duplicate-contact check
+       01 ws-duplicate-flag         pic X(1)
+                 value "N".
+       01 ws-dup-match-type         pic X(10)
+                 value spaces.
+      * Declare the report heading -- title, run date and page number
+       01 ws-heading-line-1.
+         05 ws-h1-title                pic X(23)
                    value "MAFD 4202 Contact List".
+         05 filler                     pic X(9)
+                   value spaces.
+         05 filler                     pic X(6)
+                   value "DATE: ".
+         05 ws-h1-date                 pic X(10)
+                   value spaces.
+         05 filler                     pic X(6)
+                   value "PAGE: ".
+         05 ws-h1-page                 pic ZZZ9.
+         05 filler                     pic X(4)
+                   value spaces.
+      * Declare the report heading's record-count line
+       01 ws-heading-line-2.
          05 filler                     pic X(20)
                    value spaces.
-      * Declare contact details
+         05 filler                     pic X(17)
+                   value "Total Contacts: ".
+         05 ws-h2-total                pic ZZZZZ9.
+         05 filler                     pic X(19)
+                   value spaces.
+      * Run date, broken out so it can be reformatted for the heading
+       01 ws-run-date.
+         05 ws-run-date-yyyy           pic 9(4).
+         05 ws-run-date-mm             pic 9(2).
+         05 ws-run-date-dd             pic 9(2).
+      * Report pagination counters
+       01 ws-page-number               pic 9(4)
+                 value 1.
+       01 ws-line-count                pic 9(4)
+                 value 0.
+       01 ws-page-size                 pic 9(4)
+                 value 50.
+       01 ws-total-contacts            pic 9(6)
+                 value 0.
+      * Declare the department sub-heading line
+       01 ws-dept-heading-line.
+         05 filler                     pic X(5)
+                   value spaces.
+         05 filler                     pic X(12)
+                   value "DEPARTMENT: ".
+         05 ws-dh-department           pic X(5).
+         05 filler                     pic X(40)
+                   value spaces.
+      * Declare the department subtotal line
+       01 ws-dept-total-line.
+         05 filler                     pic X(5)
+                   value spaces.
+         05 filler                     pic X(9)
+                   value "SUBTOTAL ".
+         05 ws-dt-department           pic X(5).
+         05 filler                     pic X(2)
+                   value ": ".
+         05 ws-dt-count                pic ZZZZZ9.
+         05 filler                     pic X(35)
+                   value spaces.
+      * Control-break fields used to group the report by department
+       01 ws-sort-eof                  pic X(3)
+                 value "NO".
+       01 ws-prev-department           pic X(5)
+                 value spaces.
+       01 ws-dept-count                pic 9(6)
+                 value 0.
+      * Set as soon as the current department's sub-heading line has
+      * been written, so 540-check-page-break knows whether to
+      * reprint it after a page break -- independent of whether any
+      * detail rows have been counted yet
+       01 ws-dept-heading-written      pic X(3)
+                 value "NO".
+      * Declare the printed report's contact detail line -- built
+      * from the sort work record, not borrowed from the master
+      * file's own FD record
+       01 ws-report-detail-line.
+         05 ws-rd-name                 pic X(20).
+         05 ws-rd-email                pic X(30).
+         05 ws-rd-phone-number         pic X(12).
+      * Declare contact details for the transaction being processed
        01 ws-contact.
+         05 ws-trans-code              pic X(1).
          05 ws-name                    pic X(20).
          05 ws-email                   pic X(30).
          05 ws-phone-number            pic X(12).
-      * Declare message for console window
-       01 ws-accept-message            pic X(50).
+         05 ws-department              pic X(5).
+      * Working fields used while validating email/phone format
+       01 ws-validation-work.
+         05 ws-at-pos                  pic 9(2) value 0.
+         05 ws-dot-pos                 pic 9(2) value 0.
+         05 ws-char-idx                pic 9(2) value 0.
+         05 ws-search-start             pic 9(2) value 0.
+         05 ws-valid-email              pic X(1) value "Y".
+         05 ws-valid-phone              pic X(1) value "Y".
+         05 ws-reject-reason            pic X(32) value spaces.
+      * Operator ID the audit trail charges each add/change/delete
+      * to, pulled from the OS user running the job
+       01 ws-operator-id               pic X(8)
+                 value spaces.
+      * Action being audited and the timestamp it happened at
+       01 ws-audit-action              pic X(6)
+                 value spaces.
+       01 ws-audit-date                pic X(10)
+                 value spaces.
+       01 ws-audit-time                pic X(8)
+                 value spaces.
+       01 ws-audit-raw-date.
+         05 ws-audit-yyyy               pic 9(4).
+         05 ws-audit-mm                 pic 9(2).
+         05 ws-audit-dd                 pic 9(2).
+       01 ws-audit-raw-time.
+         05 ws-audit-hh                 pic 9(2).
+         05 ws-audit-mi                 pic 9(2).
+         05 ws-audit-ss                 pic 9(2).
+         05 ws-audit-hs                 pic 9(2).
       *
        procedure division.
        000-main.
-      * Opening the connection to output file and writing to it
-           open output output-file.
-      * Display header and add spaces in between records
-           write output-line from ws-heading after advancing 1 line.
-      * Assign values to previously declared variables
-           move "Gaelen Rhoads"                to ws-name.
-           move "gaelen.rhoads@dcmail.ca"      to ws-email.
-           move "203-393-5200"                 to ws-phone-number.
-      * Write the contact to the file and add space
-           write output-line from ws-contact after advancing 2 lines.
-      * Reassign variables for next contact
-           move "Marcus Chadwick"              to ws-name.
-           move "marcus.chadwick@dcmail.ca"    to ws-email.
-           move "203-412-3748"                 to ws-phone-number.
-      * Write new contact to file with space
-           write output-line from ws-contact.
-      * Reassign information for last contact
-           move "John Smith"                   to ws-name.
-           move "john.smith@dcmail.ca"         to ws-email.
-           move "203-393-5200"                 to ws-phone-number.
-      * Write last contact to file
-           write output-line from ws-contact.
-      * Assign console output to variable
-           move "Press the enter key to exit the program..."
-                                               to ws-accept-message.
-      * Display instructions to user to close console window
-           display ws-accept-message.
-           accept ws-accept-message.
-      * Close output file and end program
-           close output-file
+      * Find out who is running the job, for the audit trail
+           display "USER" upon environment-name.
+           accept ws-operator-id from environment-value.
+      * Opening the connection to the input transaction file
+           open input input-file.
+      * Open the exceptions report for rows that fail validation,
+      * appending to whatever history prior runs have already
+      * written (a restart's checkpoint amnesty means an abended
+      * run's already-logged exceptions are never re-validated, so
+      * OPEN OUTPUT here would wipe them for good)
+           perform 052-open-exceptions-file.
+      * Open the duplicate-contact log the same way, for the same
+      * restart reason
+           perform 053-open-duplicates-file.
+      * Open (or, on the first ever run, create) the contact master
+           perform 050-open-master-file.
+      * Open the audit trail of every add/change/delete, appending to
+      * whatever history prior runs have already written
+           perform 055-open-audit-file.
+      * Find out how many transactions a prior, abended run already
+      * applied, and fast-forward the input file past them
+           perform 060-read-checkpoint.
+           perform 070-skip-checkpointed-records.
+      * Prime the read and loop a transaction at a time until
+      * the input file is exhausted
+           perform 100-read-input-record.
+           perform until ws-eof-flag = "YES"
+               perform 200-process-transaction
+               perform 080-advance-checkpoint
+               perform 100-read-input-record
+           end-perform.
+           close input-file.
+      * The whole batch made it to the master file, so the
+      * checkpoint no longer needs to skip anything on the next run
+           perform 090-reset-checkpoint.
+           close exceptions-file.
+           close duplicates-file.
+           close audit-file.
+      * Produce the printed contact list from the master file
+           perform 500-generate-report.
+           close master-file.
            goback.
-       end program A1-ContactList.
\ No newline at end of file
+      *
+       050-open-master-file.
+      * Try to open the master for update; if it doesn't exist yet
+      * (first run) create it empty and reopen for update
+           open i-o master-file.
+           if ws-master-status = "35"
+               open output master-file
+               close master-file
+               open i-o master-file
+           end-if.
+      *
+       052-open-exceptions-file.
+      * Append to the exceptions report so a restart's checkpoint
+      * amnesty does not lose a prior aborted run's already-logged
+      * rejects; bootstrap it empty on the very first run the same
+      * way 050-open-master-file bootstraps the master file
+           open extend exceptions-file.
+           if ws-exceptions-status = "35"
+               open output exceptions-file
+               close exceptions-file
+               open extend exceptions-file
+           end-if.
+      *
+       053-open-duplicates-file.
+      * Append to the duplicate-contact log for the same reason the
+      * exceptions report does
+           open extend duplicates-file.
+           if ws-duplicates-status = "35"
+               open output duplicates-file
+               close duplicates-file
+               open extend duplicates-file
+           end-if.
+      *
+       055-open-audit-file.
+      * Append to the audit trail so every run's history survives; if
+      * it doesn't exist yet (first run) create it empty and reopen
+      * for append, the same way 050-open-master-file bootstraps the
+      * master file
+           open extend audit-file.
+           if ws-audit-status = "35"
+               open output audit-file
+               close audit-file
+               open extend audit-file
+           end-if.
+      *
+       060-read-checkpoint.
+      * Read how many transactions a prior run already applied; if
+      * there is no checkpoint file yet (first run) start at zero
+           move 0 to ws-checkpoint-count.
+           open input checkpoint-file.
+           if ws-checkpoint-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move checkpoint-record to ws-checkpoint-count
+               end-read
+               close checkpoint-file
+           end-if.
+      *
+       070-skip-checkpointed-records.
+      * Fast-forward the input file past the transactions the
+      * checkpoint says already made it to the master file
+           move 0 to ws-skip-count.
+           perform until ws-skip-count >= ws-checkpoint-count
+               perform 100-read-input-record
+               if ws-eof-flag = "YES"
+                   exit perform
+               end-if
+               add 1 to ws-skip-count
+           end-perform.
+      *
+       080-advance-checkpoint.
+      * Record that one more transaction made it to the master file,
+      * so a restart after an abend will not reapply it
+           add 1 to ws-checkpoint-count.
+           open output checkpoint-file.
+           move ws-checkpoint-count to checkpoint-record.
+           write checkpoint-record.
+           close checkpoint-file.
+      *
+       090-reset-checkpoint.
+      * The batch ran to completion, so clear the checkpoint ahead
+      * of the next run's fresh batch of transactions
+           move 0 to ws-checkpoint-count.
+           open output checkpoint-file.
+           move ws-checkpoint-count to checkpoint-record.
+           write checkpoint-record.
+           close checkpoint-file.
+      *
+       100-read-input-record.
+      * Read the next contact transaction from the input file
+           read input-file
+               at end
+                   move "YES" to ws-eof-flag
+               not at end
+                   move in-trans-code   to ws-trans-code
+                   move in-name         to ws-name
+                   move in-email        to ws-email
+                   move in-phone-number to ws-phone-number
+                   move in-department   to ws-department
+           end-read.
+      *
+       200-process-transaction.
+      * Route the transaction to the matching add/change/delete
+      * paragraph based on the transaction code
+           evaluate ws-trans-code
+               when "A"
+                   perform 210-add-contact
+               when "C"
+                   perform 220-change-contact
+               when "D"
+                   perform 230-delete-contact
+               when other
+                   display "Invalid transaction code for "
+                           ws-name
+           end-evaluate.
+      *
+       210-add-contact.
+      * Add a brand-new contact to the master file, once it passes
+      * the email/phone validation and the duplicate-contact check
+           perform 150-validate-contact.
+           if ws-valid-email = "Y" and ws-valid-phone = "Y"
+               perform 215-check-duplicate
+               if ws-duplicate-flag = "Y"
+                   perform 218-write-duplicate
+               else
+                   move ws-name                to cm-name
+                   move ws-email                to cm-email
+                   move ws-phone-number         to cm-phone-number
+                   move ws-department           to cm-department
+                   write contact-master-record
+                       invalid key
+                           display
+                               "Contact already on file, not added: "
+                               ws-name
+                       not invalid key
+                           move "ADD   "       to ws-audit-action
+                           perform 600-write-audit-entry
+                   end-write
+               end-if
+           end-if.
+      *
+       215-check-duplicate.
+      * Before a new contact is written, see whether the name is
+      * already on file; if not, scan the file for a matching email
+           move "N" to ws-duplicate-flag.
+           move spaces to ws-dup-match-type.
+           move ws-name to cm-name.
+           read master-file
+               invalid key
+                   continue
+               not invalid key
+                   move "Y" to ws-duplicate-flag
+                   move "NAME" to ws-dup-match-type
+           end-read.
+           if ws-duplicate-flag = "N"
+               perform 216-check-duplicate-email
+           end-if.
+      *
+       216-check-duplicate-email.
+      * Walk the master file from the beginning comparing emails,
+      * since email is not part of the file's key
+           move low-values to cm-name.
+           move "NO" to ws-master-scan-eof.
+           start master-file key is not less than cm-name
+               invalid key
+                   move "YES" to ws-master-scan-eof
+           end-start.
+           perform until ws-master-scan-eof = "YES"
+                   or ws-duplicate-flag = "Y"
+               read master-file next record
+                   at end
+                       move "YES" to ws-master-scan-eof
+                   not at end
+                       if cm-email = ws-email
+                           move "Y" to ws-duplicate-flag
+                           move "EMAIL" to ws-dup-match-type
+                       end-if
+               end-read
+           end-perform.
+      *
+       218-write-duplicate.
+      * Log the skipped duplicate instead of writing it to the master
+           move ws-name                to dup-name.
+           move ws-email                to dup-email.
+           move ws-phone-number         to dup-phone-number.
+           move ws-department           to dup-department.
+           move ws-dup-match-type       to dup-match-type.
+           write duplicates-record.
+      *
+       220-change-contact.
+      * Correct an existing contact's email/phone on the master file,
+      * once the new values pass validation
+           perform 150-validate-contact.
+           if ws-valid-email = "Y" and ws-valid-phone = "Y"
+               move ws-name                to cm-name
+               read master-file
+                   invalid key
+                       display "Contact not on file, not changed: "
+                               ws-name
+                   not invalid key
+                       move ws-email        to cm-email
+                       move ws-phone-number to cm-phone-number
+                       move ws-department   to cm-department
+                       rewrite contact-master-record
+                           invalid key
+                               display "Rewrite failed, not changed: "
+                                       ws-name
+                           not invalid key
+                               move "CHANGE" to ws-audit-action
+                               perform 600-write-audit-entry
+                       end-rewrite
+               end-read
+           end-if.
+      *
+       150-validate-contact.
+      * Check the transaction's email and phone number for valid
+      * shape before it is allowed to touch the master file; a
+      * failure on either sends the whole row to the exceptions file
+           move "Y" to ws-valid-email.
+           move "Y" to ws-valid-phone.
+           move spaces to ws-reject-reason.
+           perform 160-validate-email.
+           perform 170-validate-phone.
+           if ws-valid-email = "N" or ws-valid-phone = "N"
+               perform 180-write-exception
+           end-if.
+      *
+       160-validate-email.
+      * Email must contain an "@" followed later by a "." with at
+      * least one character after it (a domain)
+           move 0 to ws-at-pos.
+           move 0 to ws-dot-pos.
+           perform varying ws-char-idx from 1 by 1
+                   until ws-char-idx > 30
+               if ws-email(ws-char-idx:1) = "@"
+                   move ws-char-idx to ws-at-pos
+               end-if
+           end-perform.
+           if ws-at-pos = 0 or ws-at-pos = 30
+               move "N" to ws-valid-email
+               string "Invalid email - missing @/domain"
+                       delimited by size into ws-reject-reason
+           else
+               compute ws-search-start = ws-at-pos + 1
+               perform varying ws-char-idx from ws-search-start by 1
+                       until ws-char-idx > 30
+                   if ws-email(ws-char-idx:1) = "."
+                       move ws-char-idx to ws-dot-pos
+                   end-if
+               end-perform
+               if ws-dot-pos = 0 or ws-dot-pos = 30
+                       or ws-email(ws-dot-pos + 1:1) = " "
+                   move "N" to ws-valid-email
+                   string "Invalid email - missing @/domain"
+                           delimited by size into ws-reject-reason
+               end-if
+           end-if.
+      *
+       170-validate-phone.
+      * Phone must be in NNN-NNN-NNNN shape
+           if (ws-phone-number(4:1) = "-")
+                   and (ws-phone-number(8:1) = "-")
+                   and (ws-phone-number(1:3) is numeric)
+                   and (ws-phone-number(5:3) is numeric)
+                   and (ws-phone-number(9:4) is numeric)
+               continue
+           else
+               move "N" to ws-valid-phone
+               if ws-reject-reason = spaces
+                   string "Invalid phone - not NNN-NNN-NNNN"
+                           delimited by size into ws-reject-reason
+               end-if
+           end-if.
+      *
+       180-write-exception.
+      * Log the rejected row to the exceptions file instead of the
+      * master file
+           move ws-name                to ex-name.
+           move ws-email                to ex-email.
+           move ws-phone-number         to ex-phone-number.
+           move ws-department           to ex-department.
+           move ws-reject-reason        to ex-reason.
+           write exceptions-record.
+      *
+       230-delete-contact.
+      * Remove a contact who has left from the master file
+           move ws-name                to cm-name.
+           delete master-file
+               invalid key
+                   display "Contact not on file, not deleted: "
+                           ws-name
+               not invalid key
+                   move "DELETE" to ws-audit-action
+                   perform 600-write-audit-entry
+           end-delete.
+      *
+       500-generate-report.
+      * Sort the master file into department/name order, then print
+      * it under the MAFD 4202 heading with a sub-heading and
+      * subtotal per department, breaking to a new page (with a
+      * fresh heading) every ws-page-size contacts. The same master
+      * records also drive a CSV feed for the mailing-list sync tool,
+      * written alongside the report.
+           open output report-file.
+           open output csv-file.
+           perform 496-write-csv-header.
+           perform 495-count-contacts.
+           move 1 to ws-page-number.
+           move 0 to ws-line-count.
+           move spaces to ws-prev-department.
+           move 0 to ws-dept-count.
+           move "NO" to ws-dept-heading-written.
+           perform 505-write-heading.
+           sort sort-work-file
+               on ascending key sw-department sw-name
+               input procedure is 520-release-master-records
+               output procedure is 530-produce-grouped-report.
+           if ws-prev-department not = spaces
+               perform 535-write-dept-subtotal
+           end-if.
+           close report-file.
+           close csv-file.
+      *
+       496-write-csv-header.
+      * Header row for the mailing-list sync tool's importer
+           move "Name,Email,Phone" to csv-line.
+           write csv-line.
+      *
+       497-write-csv-detail.
+      * One comma-delimited row per contact, trimmed of the fixed-
+      * width padding carried on the sort work record
+           move spaces to csv-line.
+           string
+                   function trim(sw-name)         delimited by size
+                   ","                             delimited by size
+                   function trim(sw-email)        delimited by size
+                   ","                             delimited by size
+                   function trim(sw-phone-number) delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+      *
+       495-count-contacts.
+      * Count the contacts currently on the master file so the
+      * heading can carry a grand total, uses its own EOF flag so
+      * it doesn't disturb the sort input procedure below
+           move 0 to ws-total-contacts.
+           move low-values to cm-name.
+           move "NO" to ws-master-scan-eof.
+           start master-file key is not less than cm-name
+               invalid key
+                   move "YES" to ws-master-scan-eof
+           end-start.
+           perform until ws-master-scan-eof = "YES"
+               read master-file next record
+                   at end
+                       move "YES" to ws-master-scan-eof
+                   not at end
+                       add 1 to ws-total-contacts
+               end-read
+           end-perform.
+      *
+       505-write-heading.
+      * Write the title/date/page heading and the total-contacts line
+      * at the top of each page of the report
+           perform 506-set-run-date.
+           move ws-page-number to ws-h1-page.
+           write report-line from ws-heading-line-1
+               after advancing page.
+           move ws-total-contacts to ws-h2-total.
+           write report-line from ws-heading-line-2
+               after advancing 1 line.
+      *
+       506-set-run-date.
+      * Pull today's date from the system and format it for the
+      * heading as YYYY-MM-DD
+           accept ws-run-date from date yyyymmdd.
+           move ws-run-date-yyyy to ws-h1-date(1:4).
+           move "-" to ws-h1-date(5:1).
+           move ws-run-date-mm to ws-h1-date(6:2).
+           move "-" to ws-h1-date(8:1).
+           move ws-run-date-dd to ws-h1-date(9:2).
+      *
+       520-release-master-records.
+      * Feed the sort every contact currently on the master file
+           move low-values to cm-name.
+           move "NO" to ws-master-scan-eof.
+           start master-file key is not less than cm-name
+               invalid key
+                   move "YES" to ws-master-scan-eof
+           end-start.
+           perform until ws-master-scan-eof = "YES"
+               read master-file next record
+                   at end
+                       move "YES" to ws-master-scan-eof
+                   not at end
+                       move cm-department     to sw-department
+                       move cm-name            to sw-name
+                       move cm-email           to sw-email
+                       move cm-phone-number    to sw-phone-number
+                       release sort-work-record
+               end-read
+           end-perform.
+      *
+       530-produce-grouped-report.
+      * Print the sorted contacts, breaking to a new department
+      * sub-heading (with its own subtotal) whenever the department
+      * changes, and to a new page every ws-page-size contacts
+           move "NO" to ws-sort-eof.
+           perform 531-return-next-sorted-record.
+           perform until ws-sort-eof = "YES"
+               if sw-department not = ws-prev-department
+                   if ws-prev-department not = spaces
+                       perform 535-write-dept-subtotal
+                   end-if
+                   move sw-department to ws-prev-department
+                   move 0 to ws-dept-count
+                   move "NO" to ws-dept-heading-written
+                   perform 540-check-page-break
+                   move sw-department to ws-dh-department
+                   write report-line from ws-dept-heading-line
+                       after advancing 2 lines
+                   add 1 to ws-line-count
+                   move "YES" to ws-dept-heading-written
+               end-if
+               perform 540-check-page-break
+               move sw-name                to ws-rd-name
+               move sw-email                to ws-rd-email
+               move sw-phone-number         to ws-rd-phone-number
+               write report-line from ws-report-detail-line
+                   after advancing 2 lines
+               perform 497-write-csv-detail
+               add 1 to ws-dept-count
+               add 1 to ws-line-count
+               perform 531-return-next-sorted-record
+           end-perform.
+      *
+       531-return-next-sorted-record.
+      * Pull the next department/name-sorted contact from the sort
+           return sort-work-file
+               at end
+                   move "YES" to ws-sort-eof
+           end-return.
+      *
+       535-write-dept-subtotal.
+      * Print the "SUBTOTAL dept: n" line for the department just
+      * finished
+           move ws-prev-department to ws-dt-department.
+           move ws-dept-count to ws-dt-count.
+           write report-line from ws-dept-total-line
+               after advancing 2 lines.
+           add 1 to ws-line-count.
+      *
+       540-check-page-break.
+      * Roll to a new page and reprint the running heading once the
+      * page fills up. If the break lands partway through a
+      * department's block of contacts -- i.e. that department's own
+      * sub-heading has already been printed somewhere earlier on
+      * this page or a previous one -- also reprint the sub-heading
+      * so the continuation page still shows which department the
+      * rows belong to. ws-dept-heading-written (not ws-dept-count)
+      * is what drives this: it is already "YES" the moment the
+      * sub-heading line itself is written, even before any detail
+      * row has been counted, so a break caused by the sub-heading
+      * line landing on the last line of the page still reprints it.
+           if ws-line-count >= ws-page-size
+               add 1 to ws-page-number
+               move 0 to ws-line-count
+               perform 505-write-heading
+               if ws-dept-heading-written = "YES"
+                   move ws-prev-department to ws-dh-department
+                   write report-line from ws-dept-heading-line
+                       after advancing 2 lines
+                   add 1 to ws-line-count
+               end-if
+           end-if.
+      *
+       600-write-audit-entry.
+      * Log who touched which contact and when, for the audit trail
+           perform 610-set-audit-timestamp.
+           move ws-operator-id          to au-operator-id.
+           move ws-audit-date           to au-date.
+           move ws-audit-time           to au-time.
+           move ws-audit-action         to au-action.
+           move ws-name                 to au-name.
+           write audit-record.
+      *
+       610-set-audit-timestamp.
+      * Format today's date and the current time for the audit record
+           accept ws-audit-raw-date from date yyyymmdd.
+           accept ws-audit-raw-time from time.
+           move ws-audit-yyyy to ws-audit-date(1:4).
+           move "-"           to ws-audit-date(5:1).
+           move ws-audit-mm   to ws-audit-date(6:2).
+           move "-"           to ws-audit-date(8:1).
+           move ws-audit-dd   to ws-audit-date(9:2).
+           move ws-audit-hh   to ws-audit-time(1:2).
+           move ":"           to ws-audit-time(3:1).
+           move ws-audit-mi   to ws-audit-time(4:2).
+           move ":"           to ws-audit-time(6:1).
+           move ws-audit-ss   to ws-audit-time(7:2).
+      *
+       end program A1-ContactList.
